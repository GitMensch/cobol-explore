@@ -0,0 +1,45 @@
+       end-step.
+           if mode-playing
+               perform scroll-ground
+               perform apply-player-motion
+               perform collision-check
+               if mode-playing
+                   add 1 to distance
+                   add 1 to score
+                   compute decimal-time = decimal-time + 0.02
+                   add 1 to chk-frame-counter
+                   if chk-frame-counter >= chk-write-interval-frames
+                       perform write-checkpoint
+                       move zero to chk-frame-counter
+                   end-if
+               else
+      *            mode-gameover is held on screen (game-event.cpy
+      *            resolves it to mode-menu on the operator's next
+      *            SPACE) instead of falling straight through to the
+      *            menu in this same call, so render actually gets a
+      *            game-over frame to draw. gameover-recorded guards
+      *            finish-round so it still runs exactly once even
+      *            though several frames now pass in mode-gameover.
+                   if not gameover-recorded
+                       perform finish-round
+                       set gameover-recorded to true
+                   end-if
+               end-if
+           end-if
+           .
+
+       finish-round.
+      *    shared by the fall path above and handle-quit-request
+      *    (game-event.cpy) so a run ended by quitting registers a
+      *    high score/leaderboard entry the same as one that ends by
+      *    falling.
+           perform write-session-log
+           perform update-high-score
+           move 'UPDATE' to lb-call-function
+           call 'leaderboard' using
+               lb-call-function score distance decimal-time
+               lb-call-table
+           end-call
+           perform load-leaderboard-cache
+           perform clear-checkpoint
+           .
