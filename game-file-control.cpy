@@ -0,0 +1,45 @@
+      *> FILE-CONTROL entries for the game's on-disk resources.
+      *> One SELECT per concern; record layouts live in the matching
+      *> FD copybook copied into the FILE SECTION.
+      *> Only two records ever exist (today's best and the all-time
+      *> best) so a tiny relative file stands in for a full ISAM file
+      *> -- this build's runtime has no ISAM/VBISAM handler linked in.
+           select high-score-file assign to "high-score.dat"
+               organization is relative
+               access mode is dynamic
+               relative key is hs-rel-key
+               file status is hs-file-status.
+
+      *> Per-cabinet window/renderer settings, edited by site staff
+      *> without a rebuild.
+           select game-config-file assign to "game-config.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is cfg-file-status.
+
+      *> Append-only diagnostic trail for SDL init failures.
+           select error-log-file assign to "error-log.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is err-file-status.
+
+      *> Append-only audit trail, one record per run, for daily
+      *> reconciliation of cabinet plays.
+           select session-log-file assign to "session-log.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is sess-file-status.
+
+      *> Optional fixed seed for QA repro runs and attract-mode loops.
+           select replay-seed-file assign to "replay-seed.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is repl-file-status.
+
+      *> Mid-run snapshot so a power blip doesn't lose the player's
+      *> run; rewritten periodically while playing, cleared at
+      *> game-over/quit.
+           select checkpoint-file assign to "checkpoint.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is chk-file-status.
