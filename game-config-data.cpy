@@ -0,0 +1,14 @@
+      *> Working copy of GAME-CONFIG, seeded with the original
+      *> hardcoded defaults so a missing/short config file still
+      *> boots the way the cabinet always has.
+       01 cfg-file-status              pic xx.
+           88 cfg-file-ok              value '00'.
+
+       01 cfg-window-title             pic x(40) value 'Fall Fast'.
+       01 cfg-window-title-z           pic x(41) value low-value.
+       01 cfg-window-x                 pic 9(4) comp-5 value 100.
+       01 cfg-window-y                 pic 9(4) comp-5 value 0.
+       01 cfg-win-w                    pic 9(4) comp-5 value 800.
+       01 cfg-win-h                    pic 9(4) comp-5 value 600.
+       01 cfg-renderer-mode            pic x(11) value 'ACCELERATED'.
+           88 cfg-renderer-is-software value 'SOFTWARE'.
