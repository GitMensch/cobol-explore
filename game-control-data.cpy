@@ -0,0 +1,37 @@
+      *> Flow-control flags shared across the main loop.
+       01 done-flag                    pic x value 'N'.
+           88 done                     value 'Y'.
+
+       01 game-mode-flag               pic x value 'I'.
+           88 mode-init                value 'I'.
+           88 mode-menu                value 'M'.
+           88 mode-playing             value 'P'.
+           88 mode-gameover            value 'G'.
+           88 mode-resume-prompt       value 'R'.
+           88 mode-paused              value 'A'.
+
+       01 frame-step-flag              pic x value 'F'.
+           88 step-frame-fall          value 'F'.
+           88 step-frame-rise          value 'R'.
+
+       01 end-reason-flag              pic x value space.
+           88 end-reason-fall          value 'F'.
+           88 end-reason-quit          value 'Q'.
+
+      *> one-shot guard so the fall path's session-log/high-score/
+      *> leaderboard bookkeeping (finish-round) runs exactly once per
+      *> round even though mode-gameover is now held across several
+      *> render frames instead of resolving to mode-menu immediately.
+       01 gameover-recorded-flag       pic x value 'N'.
+           88 gameover-recorded        value 'Y'.
+
+       01 key-left-down                pic x value 'N'.
+           88 key-left-pressed         value 'Y'.
+       01 key-right-down               pic x value 'N'.
+           88 key-right-pressed        value 'Y'.
+
+       01 more-events-flag             pic x value 'N'.
+           88 more-events              value 'Y'.
+
+       01 init-failed-flag             pic x value 'N'.
+           88 init-failed              value 'Y'.
