@@ -0,0 +1,22 @@
+      *> Named screen/DPI profiles for the cabinets' differing
+      *> monitors. tile-size is the native asset tile in pixels and
+      *> is picked per profile so roughly the same number of tiles
+      *> spans the window width as on STANDARD (800 / 32 = 25 tiles);
+      *> scale-percent is applied to player rect sizing so the
+      *> sprite reads at the right size on each profile.
+       01 screen-profile-values.
+           05 filler pic x(32) value 'STANDARD        0800060000320100'.
+           05 filler pic x(32) value 'WIDE            1280072000400100'.
+           05 filler pic x(32) value 'PORTRAIT-KIOSK  0600102400240075'.
+       01 screen-profile-table redefines screen-profile-values.
+           05 screen-profile-entry occurs 3 times
+                   indexed by screen-profile-idx.
+               10 sp-name               pic x(16).
+               10 sp-win-w              pic 9(4).
+               10 sp-win-h              pic 9(4).
+               10 sp-tile-size          pic 9(4).
+               10 sp-scale-percent      pic 9(4).
+
+       01 player-scale-percent         pic 9(4) value 100.
+       01 cfg-explicit-resolution-flag pic x value 'N'.
+           88 cfg-explicit-resolution  value 'Y'.
