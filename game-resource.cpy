@@ -1,106 +1,511 @@
        init.
            perform init-random
+           perform init-config
+           perform apply-screen-profile
            perform init-sdl
-           perform init-texture
-           perform init-rect
-           perform init-stats
+           if not init-failed
+               perform init-texture
+               perform init-rect
+               perform init-high-score
+               perform load-leaderboard-cache
+               perform init-checkpoint
+               perform init-stats
+           end-if
+           .
+
+       load-leaderboard-cache.
+      *    fetched once here and again right after an 'UPDATE' call
+      *    (game-stat.cpy) rather than every render-leaderboard call --
+      *    the board only changes at game-over, so re-opening
+      *    leaderboard.dat at ~60Hz while idling on the attract screen
+      *    would be needless continuous I/O.
+           move 'FETCH' to lb-call-function
+           call 'leaderboard' using
+               lb-call-function score distance decimal-time
+               lb-call-table
+           end-call
+           .
+
+       init-checkpoint.
+           open input checkpoint-file
+           if chk-file-ok
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       if chk-rec-valid = 'Y'
+                           move chk-rec-distance to chk-distance
+                           move chk-rec-decimal-time to chk-decimal-time
+                           move chk-rec-score to chk-score
+                           move chk-rec-ground-row to chk-ground-row
+                           move chk-rec-ground-src-y to chk-ground-src-y
+                           move chk-rec-player-x to chk-player-x
+                           move chk-rec-player-y to chk-player-y
+                           set checkpoint-resume to true
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if
+           .
+
+       init-config.
+      *    defaults already loaded in working-storage; the file
+      *    only needs to exist to override them.
+           open input game-config-file
+           if cfg-file-ok
+               read game-config-file
+                   at end
+                       continue
+                   not at end
+      *                only override fields the record actually
+      *                populates -- a config file written just to
+      *                flip one setting (e.g. the renderer mode for
+      *                an older cabinet) must not blank/zero the
+      *                rest back to (0,0)/empty title.
+                       if cfg-rec-title not = spaces
+                           move cfg-rec-title to cfg-window-title
+                       end-if
+                       if cfg-rec-x not = 0 or cfg-rec-y not = 0
+                           move cfg-rec-x to cfg-window-x
+                           move cfg-rec-y to cfg-window-y
+                       end-if
+                       move cfg-rec-w to cfg-win-w
+                       move cfg-rec-h to cfg-win-h
+                       if cfg-rec-renderer not = spaces
+                           move cfg-rec-renderer to cfg-renderer-mode
+                       end-if
+                       if cfg-rec-screen-profile not = spaces
+                           move cfg-rec-screen-profile
+                               to screen-profile
+                       end-if
+                       move cfg-rec-theme-pack to theme-pack-dir
+                       if cfg-rec-w > 0 and cfg-rec-h > 0
+                           move cfg-win-w to win-w
+                           move cfg-win-h to win-h
+                           set cfg-explicit-resolution to true
+                       end-if
+               end-read
+               close game-config-file
+           end-if
+           move low-value to cfg-window-title-z
+           string function trim(cfg-window-title) delimited by size
+               x"00" delimited by size
+               into cfg-window-title-z
+           end-string
            .
 
        init-reset.
+      *    shared by every "start a fresh run" path (SPACE from the
+      *    menu, N discarding a checkpoint) instead of each one
+      *    duplicating init-rect + the stat-zeroing inline.
            perform init-rect
-           perform init-stats
+           move zeros to distance decimal-time score
+           move zero to chk-frame-counter
+           set step-frame-fall to true
+           move 'N' to gameover-recorded-flag
            .
 
        init-random.
-           move function numval(function current-date(1:16)) to seed
-           move function abs(seed) to seed
+           perform check-replay-seed
+           if replay-seed-active
+               move replay-seed-value to seed
+           else
+               move function numval(function current-date(1:16))
+                   to seed
+               move function abs(seed) to seed
+           end-if
            move function random(seed) to random-value
            .
 
+       check-replay-seed.
+           move spaces to replay-cmd-line-arg
+           accept replay-cmd-line-arg from command-line
+           if replay-cmd-line-arg not = spaces
+               move function numval(replay-cmd-line-arg)
+                   to replay-seed-value
+               set replay-seed-active to true
+           else
+               open input replay-seed-file
+               if repl-file-ok
+                   read replay-seed-file
+                       at end
+                           continue
+                       not at end
+                           move function numval(replay-seed-record)
+                               to replay-seed-value
+                           set replay-seed-active to true
+                   end-read
+                   close replay-seed-file
+               end-if
+           end-if
+           .
+
        init-sdl.
+           move sdl-renderer-accelerated to sdl-renderer-mode-flag
+           if cfg-renderer-is-software
+               move sdl-renderer-software to sdl-renderer-mode-flag
+           end-if
            call 'SDL_Init' using by value sdl-init-video
+               returning sdl-init-status
+           end-call
+           if sdl-init-status < 0
+               move 'SDL_Init failed' to err-message
+               perform log-init-error
+               exit paragraph
+           end-if
            call 'SDL_CreateWindow' using
-              by content z'Fall Fast'
-              by value 100 0 win-w win-h 0
+              by reference cfg-window-title-z
+              by value cfg-window-x cfg-window-y win-w win-h 0
               returning win
            end-call
+           if win = null
+               move 'SDL_CreateWindow returned a null window'
+                   to err-message
+               perform log-init-error
+               exit paragraph
+           end-if
            call 'SDL_CreateRenderer' using
                by value win
       *        -- TODO How to pass a null pointer? --
                by reference null
-               by value sdl-renderer-accelerated
+               by value sdl-renderer-mode-flag
                returning renderer
            end-call
+           if renderer = null
+               move 'SDL_CreateRenderer returned a null renderer'
+                   to err-message
+               perform log-init-error
+               exit paragraph
+           end-if
            call 'SDL_SetRenderDrawBlendMode' using
                by value renderer 1
            end-call
            .
 
-       init-texture.
-      *    call 'load-texture' using
-      *        z'assets/font.png' renderer font-texture
-      *    end-call
-           call 'loadTextureData' using
-               by value renderer
-               by reference font-asset-data
-               by value font-asset-data-size
-               returning font-texture
-           end-call
-      *    call 'load-texture-data' using
-      *        ground-asset-data ground-asset-data-size renderer
-      *        ground-texture
-      *    end-call
-           call 'loadTextureData' using
-               by value renderer
-               by reference ground-asset-data
-               by value ground-asset-data-size
-               returning ground-texture
-           end-call
-           call 'loadTextureData' using
-               by value renderer
-               by reference menu-asset-data
-               by value menu-asset-data-size
-               returning menu-texture
-           end-call
-           call 'loadTextureData' using
-               by value renderer
-               by reference player-asset-data
-               by value player-asset-data-size
-               returning player-texture
-           end-call
-           call 'loadTextureData' using
-               by value renderer
-               by reference wall-asset-data
-               by value wall-asset-data-size
-               returning wall-texture
+       log-init-error.
+           set init-failed to true
+           perform write-error-log
+           display 'Fall Fast failed to start: ' err-message
+               upon syserr
+      *    an operator at the cabinet has no attached console, so the
+      *    SYSERR line above is a developer aid only -- put the same
+      *    message on screen via a native message box, which SDL can
+      *    show without a window or renderer.
+           move low-value to err-title-z
+           string 'Fall Fast' delimited by size
+               x"00" delimited by size
+               into err-title-z
+           end-string
+           move low-value to err-message-z
+           string function trim(err-message) delimited by size
+               x"00" delimited by size
+               into err-message-z
+           end-string
+           call 'SDL_ShowSimpleMessageBox' using
+               by value sdl-messagebox-error
+               by reference err-title-z
+               by reference err-message-z
+               by value null
            end-call
            .
 
+       write-error-log.
+           move spaces to error-log-record
+           move function current-date to err-rec-timestamp
+           move err-message to err-rec-message
+           open extend error-log-file
+           if not err-file-ok
+               open output error-log-file
+           end-if
+           write error-log-record
+           close error-log-file
+           .
+
+       try-theme-texture.
+           move 'N' to theme-asset-found-flag
+           if theme-pack-dir not = spaces
+               move spaces to theme-asset-path
+               string function trim(theme-pack-dir) delimited by size
+                   '/' delimited by size
+                   function trim(theme-asset-name) delimited by size
+                   '.png' delimited by size
+                   into theme-asset-path
+               end-string
+               move low-value to theme-asset-path-z
+               string function trim(theme-asset-path) delimited by size
+                   x"00" delimited by size
+                   into theme-asset-path-z
+               end-string
+               call 'CBL_CHECK_FILE_EXIST' using
+                   theme-asset-path theme-check-details
+                   returning theme-check-status
+               end-call
+               if theme-check-status = 0
+                   set theme-asset-found to true
+               end-if
+           end-if
+           .
+
+       init-texture.
+           move 'font' to theme-asset-name
+           perform try-theme-texture
+           if theme-asset-found
+               call 'loadTextureFile' using
+                   by value renderer
+                   by reference theme-asset-path-z
+                   returning font-texture
+               end-call
+           else
+      *        call 'load-texture' using
+      *            z'assets/font.png' renderer font-texture
+      *        end-call
+               call 'loadTextureData' using
+                   by value renderer
+                   by reference font-asset-data
+                   by value font-asset-data-size
+                   returning font-texture
+               end-call
+           end-if
+           move 'ground' to theme-asset-name
+           perform try-theme-texture
+           if theme-asset-found
+               call 'loadTextureFile' using
+                   by value renderer
+                   by reference theme-asset-path-z
+                   returning ground-texture
+               end-call
+           else
+      *        call 'load-texture-data' using
+      *            ground-asset-data ground-asset-data-size renderer
+      *            ground-texture
+      *        end-call
+               call 'loadTextureData' using
+                   by value renderer
+                   by reference ground-asset-data
+                   by value ground-asset-data-size
+                   returning ground-texture
+               end-call
+           end-if
+           move 'menu' to theme-asset-name
+           perform try-theme-texture
+           if theme-asset-found
+               call 'loadTextureFile' using
+                   by value renderer
+                   by reference theme-asset-path-z
+                   returning menu-texture
+               end-call
+           else
+               call 'loadTextureData' using
+                   by value renderer
+                   by reference menu-asset-data
+                   by value menu-asset-data-size
+                   returning menu-texture
+               end-call
+           end-if
+           move 'player' to theme-asset-name
+           perform try-theme-texture
+           if theme-asset-found
+               call 'loadTextureFile' using
+                   by value renderer
+                   by reference theme-asset-path-z
+                   returning player-texture
+               end-call
+           else
+               call 'loadTextureData' using
+                   by value renderer
+                   by reference player-asset-data
+                   by value player-asset-data-size
+                   returning player-texture
+               end-call
+           end-if
+           move 'wall' to theme-asset-name
+           perform try-theme-texture
+           if theme-asset-found
+               call 'loadTextureFile' using
+                   by value renderer
+                   by reference theme-asset-path-z
+                   returning wall-texture
+               end-call
+           else
+               call 'loadTextureData' using
+                   by value renderer
+                   by reference wall-asset-data
+                   by value wall-asset-data-size
+                   returning wall-texture
+               end-call
+           end-if
+           .
+
        init-rect.
-           move zero to ground-row-index
-           compute ground-src-rect-x = 4 * tile-size
-           compute ground-src-rect-y = 4 * tile-size
+      *    starting phase of the ground scroll cycle comes from the
+      *    (possibly replay-fixed) seed, so a seeded run reproduces
+      *    the same tile layout instead of always starting at row 0.
+           compute ground-row-index =
+               function mod(function integer(random-value * 1000), 4)
+           compute ground-src-rect-x = 4 * ground-native-tile-size
+           compute ground-src-rect-y = 4 * ground-native-tile-size
            call 'SDL_QueryTexture' using
                by value menu-texture
                by reference null null menu-src-rect-w menu-src-rect-h
            end-call
            move zero to menu-src-rect-x menu-src-rect-y
-           move menu-src-rect-w to menu-dst-rect-w
-           move menu-src-rect-h to menu-dst-rect-h
+      *    the menu art was authored for STANDARD's 800-wide reference
+      *    canvas, so scale it by the same ratio the active profile's
+      *    window width has to that reference instead of leaving it
+      *    pinned at native pixel size on every profile.
+           compute menu-dst-rect-w = menu-src-rect-w * win-w / 800
+           compute menu-dst-rect-h = menu-src-rect-h * win-w / 800
            compute menu-dst-rect-x = (win-w - menu-dst-rect-w) / 2
            compute menu-dst-rect-y = (win-h - menu-dst-rect-h) / 2
-           move tile-size to
+           move ground-native-tile-size to
                ground-src-rect-w ground-src-rect-h
+           move tile-size to
                ground-dst-rect-w ground-dst-rect-h
-           move 96 to player-src-rect-w player-dst-rect-w
-           move 128 to player-src-rect-h player-dst-rect-h
+           move 96 to player-src-rect-w
+           move 128 to player-src-rect-h
+           compute player-dst-rect-w =
+               player-src-rect-w * player-scale-percent / 100
+           compute player-dst-rect-h =
+               player-src-rect-h * player-scale-percent / 100
            compute player-src-rect-x = 8 * player-src-rect-w
-           compute player-dst-rect-x = (game-w - player-src-rect-w) / 2
-           compute player-dst-rect-y = 4 * tile-size - player-src-rect-h
+           compute player-dst-rect-x = (game-w - player-dst-rect-w) / 2
+           compute player-dst-rect-y = 4 * tile-size - player-dst-rect-h
            .
 
        init-stats.
-           move zeros to distance decimal-time score
-           set mode-init to true
+           if checkpoint-resume
+      *        req 008 asks for an option to detect and *offer* a
+      *        resume, not silently drop the player back in -- hold
+      *        the restored state and let the operator confirm
+      *        (game-event.cpy handles the Y/N keys).
+               move chk-distance to distance
+               move chk-decimal-time to decimal-time
+               move chk-score to score
+               move chk-ground-row to ground-row-index
+               move chk-ground-src-y to ground-src-rect-y
+               move chk-player-x to player-dst-rect-x
+               move chk-player-y to player-dst-rect-y
+               set mode-resume-prompt to true
+           else
+               move zeros to distance decimal-time score
+               set mode-init to true
+           end-if
            set step-frame-fall to true
            .
+
+       write-checkpoint.
+           move spaces to checkpoint-record
+           move 'Y' to chk-rec-valid
+           move distance to chk-rec-distance
+           move decimal-time to chk-rec-decimal-time
+           move score to chk-rec-score
+           move ground-row-index to chk-rec-ground-row
+           move ground-src-rect-y to chk-rec-ground-src-y
+           move player-dst-rect-x to chk-rec-player-x
+           move player-dst-rect-y to chk-rec-player-y
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
+           .
+
+       clear-checkpoint.
+           open output checkpoint-file
+           move spaces to checkpoint-record
+           move 'N' to chk-rec-valid
+           write checkpoint-record
+           close checkpoint-file
+           .
+
+       init-high-score.
+           open i-o high-score-file
+           if hs-file-not-found
+               close high-score-file
+               open output high-score-file
+               close high-score-file
+               open i-o high-score-file
+           end-if
+           set hs-file-is-open to true
+           move function current-date(1:8) to hs-today-key
+           move hs-rel-today to hs-rel-key
+           read high-score-file
+           if hs-file-ok and hs-key = hs-today-key
+               move hs-score to hs-today-score
+               move hs-distance to hs-today-distance
+               move hs-decimal-time to hs-today-decimal-time
+           else
+               move zeros to hs-today-score hs-today-distance
+                   hs-today-decimal-time
+           end-if
+           move hs-rel-alltime to hs-rel-key
+           read high-score-file
+           if hs-file-ok
+               move hs-score to hs-alltime-score
+               move hs-distance to hs-alltime-distance
+               move hs-decimal-time to hs-alltime-decimal-time
+           else
+               move zeros to hs-alltime-score hs-alltime-distance
+                   hs-alltime-decimal-time
+           end-if
+           .
+
+       update-high-score.
+      *    recomputed here, not only once at init-high-score -- a
+      *    cabinet left powered on across midnight would otherwise
+      *    keep comparing/recording against the previous day's key for
+      *    the rest of the power-on session.
+           move function current-date(1:8) to hs-current-day-key
+           if hs-current-day-key not = hs-today-key
+               move hs-current-day-key to hs-today-key
+               move zeros to hs-today-score hs-today-distance
+                   hs-today-decimal-time
+           end-if
+           if score > hs-today-score
+               move score to hs-today-score
+               move distance to hs-today-distance
+               move decimal-time to hs-today-decimal-time
+               move hs-today-key to hs-key
+               move hs-today-score to hs-score
+               move hs-today-distance to hs-distance
+               move hs-today-decimal-time to hs-decimal-time
+               move hs-rel-today to hs-rel-key
+               perform write-high-score-record
+           end-if
+           if score > hs-alltime-score
+               move score to hs-alltime-score
+               move distance to hs-alltime-distance
+               move decimal-time to hs-alltime-decimal-time
+               move hs-alltime-key to hs-key
+               move hs-alltime-score to hs-score
+               move hs-alltime-distance to hs-distance
+               move hs-alltime-decimal-time to hs-decimal-time
+               move hs-rel-alltime to hs-rel-key
+               perform write-high-score-record
+           end-if
+           .
+
+       write-session-log.
+           move spaces to session-log-record
+           move sess-start-ts to sess-rec-start-ts
+           move function current-date to sess-rec-end-ts
+           move score to sess-rec-score
+           move distance to sess-rec-distance
+           move decimal-time to sess-rec-decimal-time
+           if end-reason-fall
+               move 'FALL' to sess-rec-end-reason
+           else
+               move 'QUIT' to sess-rec-end-reason
+           end-if
+           open extend session-log-file
+           if not sess-file-ok
+               open output session-log-file
+           end-if
+           write session-log-record
+           close session-log-file
+           .
+
+       write-high-score-record.
+           rewrite high-score-record
+           if not hs-file-ok
+               write high-score-record
+           end-if
+           .
