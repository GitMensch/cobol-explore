@@ -0,0 +1,161 @@
+       render.
+           call 'SDL_RenderClear' using by value renderer
+           end-call
+           if mode-playing or mode-gameover or mode-paused
+               perform render-ground
+               perform render-player
+               if mode-gameover
+                   perform render-gameover-prompt
+               end-if
+               if mode-paused
+                   perform render-paused-prompt
+               end-if
+           end-if
+           if mode-menu or mode-init or mode-resume-prompt
+               perform render-menu
+           end-if
+           call 'SDL_RenderPresent' using by value renderer
+           end-call
+           .
+
+       render-ground.
+           call 'SDL_RenderCopy' using
+               by value renderer ground-texture
+               by reference ground-src-rect-x ground-dst-rect-x
+           end-call
+           .
+
+       render-player.
+           call 'SDL_RenderCopy' using
+               by value renderer player-texture
+               by reference player-src-rect-x player-dst-rect-x
+           end-call
+           .
+
+       render-menu.
+           call 'SDL_RenderCopy' using
+               by value renderer menu-texture
+               by reference menu-src-rect-x menu-dst-rect-x
+           end-call
+           perform render-leaderboard
+           perform render-high-score
+           if mode-resume-prompt
+               perform render-resume-prompt
+           end-if
+           .
+
+       render-gameover-prompt.
+      *    held on screen (game-stat.cpy no longer resolves
+      *    mode-gameover to mode-menu in the same call that set it) so
+      *    a fall gets an acknowledgeable game-over frame instead of
+      *    jumping straight to the attract screen.
+           move spaces to lb-row-text
+           string 'GAME OVER - PRESS SPACE' delimited by size
+               into lb-row-text
+           end-string
+           move low-value to lb-row-text-z
+           string function trim(lb-row-text) delimited by size
+               x"00" delimited by size
+               into lb-row-text-z
+           end-string
+           compute lb-row-y = tile-size * 2
+           call 'renderBitmapText' using
+               by value renderer font-texture
+               by value menu-dst-rect-x lb-row-y
+               by reference lb-row-text-z
+           end-call
+           .
+
+       render-paused-prompt.
+           move spaces to lb-row-text
+           string 'PAUSED - PRESS P TO RESUME' delimited by size
+               into lb-row-text
+           end-string
+           move low-value to lb-row-text-z
+           string function trim(lb-row-text) delimited by size
+               x"00" delimited by size
+               into lb-row-text-z
+           end-string
+           compute lb-row-y = tile-size * 2
+           call 'renderBitmapText' using
+               by value renderer font-texture
+               by value menu-dst-rect-x lb-row-y
+               by reference lb-row-text-z
+           end-call
+           .
+
+       render-resume-prompt.
+           move spaces to lb-row-text
+           string 'CHECKPOINT FOUND - RESUME? (Y/N)' delimited by size
+               into lb-row-text
+           end-string
+           move low-value to lb-row-text-z
+           string function trim(lb-row-text) delimited by size
+               x"00" delimited by size
+               into lb-row-text-z
+           end-string
+           compute lb-row-y = menu-dst-rect-y - (tile-size * 2)
+           call 'renderBitmapText' using
+               by value renderer font-texture
+               by value menu-dst-rect-x lb-row-y
+               by reference lb-row-text-z
+           end-call
+           .
+
+       render-high-score.
+      *    seeds the "best of session/day" display req 000 asked for --
+      *    hs-today-*/hs-alltime-* are loaded at init and kept current
+      *    by update-high-score.
+           compute lb-row-y = menu-dst-rect-y - tile-size
+           move hs-today-score to hs-today-score-ed
+           move hs-alltime-score to hs-alltime-score-ed
+           move spaces to lb-row-text
+           string 'TODAY ' delimited by size
+               hs-today-score-ed delimited by size
+               '  BEST ' delimited by size
+               hs-alltime-score-ed delimited by size
+               into lb-row-text
+           end-string
+           move low-value to lb-row-text-z
+           string function trim(lb-row-text) delimited by size
+               x"00" delimited by size
+               into lb-row-text-z
+           end-string
+           call 'renderBitmapText' using
+               by value renderer font-texture
+               by value menu-dst-rect-x lb-row-y
+               by reference lb-row-text-z
+           end-call
+           .
+
+       render-leaderboard.
+      *    lb-call-table is refreshed by load-leaderboard-cache (init
+      *    and after each 'UPDATE'), not re-fetched from disk here --
+      *    this runs every frame the menu is on screen.
+           move menu-dst-rect-y to lb-row-y
+           perform varying lb-call-idx from 1 by 1
+                   until lb-call-idx > 10
+               if lb-call-score (lb-call-idx) > 0
+                   add tile-size to lb-row-y
+                   move lb-call-idx to lb-row-rank
+                   move lb-call-score (lb-call-idx) to lb-call-score-ed
+                   move spaces to lb-row-text
+                   string lb-row-rank delimited by size
+                       '. ' delimited by size
+                       lb-call-score-ed delimited by size
+                       into lb-row-text
+                   end-string
+                   move low-value to lb-row-text-z
+                   string function trim(lb-row-text)
+                           delimited by size
+                       x"00" delimited by size
+                       into lb-row-text-z
+                   end-string
+                   call 'renderBitmapText' using
+                       by value renderer font-texture
+                       by value menu-dst-rect-x lb-row-y
+                       by reference lb-row-text-z
+                   end-call
+               end-if
+           end-perform
+           .
