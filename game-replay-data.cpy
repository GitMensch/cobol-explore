@@ -0,0 +1,8 @@
+      *> QA/attract-mode fixed-seed replay support.
+       01 repl-file-status             pic xx.
+           88 repl-file-ok             value '00'.
+
+       01 replay-seed-active-flag      pic x value 'N'.
+           88 replay-seed-active       value 'Y'.
+       01 replay-seed-value            pic 9(18).
+       01 replay-cmd-line-arg          pic x(18).
