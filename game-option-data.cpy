@@ -0,0 +1,11 @@
+      *> Player-facing / site-tunable game options.
+       01 sound-enabled                pic x value 'Y'.
+           88 sound-is-enabled         value 'Y'.
+       01 game-difficulty              pic x(8) value 'NORMAL'.
+
+      *> Named screen/DPI profile for the cabinet's monitor, set from
+      *> GAME-CONFIG (falls back to the original reference monitor).
+       01 screen-profile               pic x(16) value 'STANDARD'.
+           88 screen-profile-is-standard value 'STANDARD'.
+           88 screen-profile-is-wide     value 'WIDE'.
+           88 screen-profile-is-kiosk    value 'PORTRAIT-KIOSK'.
