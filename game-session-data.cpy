@@ -0,0 +1,4 @@
+      *> Scratch fields for the per-run SESSION-LOG entry.
+       01 sess-file-status             pic xx.
+           88 sess-file-ok             value '00'.
+       01 sess-start-ts                pic x(26).
