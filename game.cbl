@@ -1,28 +1,67 @@
        identification division.
        program-id. game.
 
+       environment division.
+       input-output section.
+       file-control.
+           copy game-file-control.
+
        data division.
+       file section.
+           copy game-file-section.
+
        working-storage section.
        copy sdl.
        copy game-control-data.
        copy game-option-data.
        copy game-resource-data.
+       copy game-screen-profile-data.
+       copy game-theme-data.
+       copy game-leaderboard-data.
+       copy game-checkpoint-data.
+       copy game-config-data.
+       copy game-error-data.
+       copy game-session-data.
+       copy game-replay-data.
+       copy game-file-data.
 
        procedure division.
        main.
            perform init
-           perform until done
-               perform poll-events
-               perform process-control
-               perform render
-               perform end-step
-           end-perform
+           if not init-failed
+               perform until done
+                   perform poll-events
+      *            poll-events can set done mid-loop (ESC / SDL_QUIT
+      *            via handle-quit-request) -- skip the rest of this
+      *            iteration so a trailing end-step can't advance the
+      *            run and re-arm a checkpoint right after
+      *            handle-quit-request just cleared it.
+                   if not done
+                       perform process-control
+                       perform render
+                       perform end-step
+                   end-if
+               end-perform
+           end-if
            perform dispose
            goback
            .
        dispose.
-           call 'sdlDestroyRenderer' using by value renderer
-           call 'sdlDestroyWindow' using by value win
+      *    each round now writes its own SESSION-LOG entry as it ends
+      *    (game-stat.cpy on a fall, handle-quit-request on a quit),
+      *    so there is nothing left to log once here -- a dispose-time
+      *    write would add one more record for the whole power-on
+      *    session on top of those, or a bogus zero-score one if the
+      *    cabinet was never played.
+           if hs-file-is-open
+               close high-score-file
+           end-if
+           if renderer not = null
+               call 'sdlDestroyRenderer' using by value renderer
+           end-if
+           if win not = null
+               call 'sdlDestroyWindow' using by value win
+           end-if
            call 'sdlQuit'
            .
        copy game-collision.
