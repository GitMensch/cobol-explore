@@ -0,0 +1,43 @@
+      *> FD + record layouts matching the SELECTs in game-file-control.
+       fd  high-score-file.
+       01 high-score-record.
+           05 hs-key               pic x(8).
+           05 hs-score             pic 9(9).
+           05 hs-distance          pic 9(9).
+           05 hs-decimal-time      pic 9(7)v99.
+
+      *> relative record 1 = today's best (key yyyymmdd),
+      *> relative record 2 = all-time best (key 'ALLTIME').
+
+       fd  game-config-file.
+       01 game-config-record.
+           05 cfg-rec-title         pic x(40).
+           05 cfg-rec-x             pic 9(4).
+           05 cfg-rec-y             pic 9(4).
+           05 cfg-rec-w             pic 9(4).
+           05 cfg-rec-h             pic 9(4).
+           05 cfg-rec-renderer      pic x(11).
+           05 cfg-rec-screen-profile pic x(16).
+           05 cfg-rec-theme-pack    pic x(60).
+
+       fd  error-log-file.
+       01 error-log-record.
+           05 err-rec-timestamp     pic x(26).
+           05 err-rec-message       pic x(80).
+
+       fd  session-log-file.
+           copy session-log-record.
+
+       fd  replay-seed-file.
+       01 replay-seed-record       pic x(18).
+
+       fd  checkpoint-file.
+       01 checkpoint-record.
+           05 chk-rec-valid          pic x.
+           05 chk-rec-distance       pic 9(9).
+           05 chk-rec-decimal-time   pic 9(7)v99.
+           05 chk-rec-score          pic 9(9).
+           05 chk-rec-ground-row     pic 9(9).
+           05 chk-rec-ground-src-y   pic s9(9).
+           05 chk-rec-player-x       pic s9(9).
+           05 chk-rec-player-y       pic s9(9).
