@@ -0,0 +1,10 @@
+      *> Shared SESSION-LOG record layout -- copied into the game's
+      *> FILE SECTION and into the daily-report batch program that
+      *> reads every cabinet's log back out.
+       01 session-log-record.
+           05 sess-rec-start-ts     pic x(26).
+           05 sess-rec-end-ts       pic x(26).
+           05 sess-rec-score        pic 9(9).
+           05 sess-rec-distance     pic 9(9).
+           05 sess-rec-decimal-time pic 9(7)v99.
+           05 sess-rec-end-reason   pic x(4).
