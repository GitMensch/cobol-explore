@@ -0,0 +1,11 @@
+      *> Optional external theme pack directory that overrides the
+      *> five embedded asset slots (font/ground/menu/player/wall)
+      *> for seasonal promotions, without a rebuild.
+       01 theme-pack-dir               pic x(60) value spaces.
+       01 theme-asset-name             pic x(8).
+       01 theme-asset-path             pic x(120).
+       01 theme-asset-path-z           pic x(121) value low-value.
+       01 theme-check-details          pic x(20).
+       01 theme-check-status           pic s9(9) comp-5.
+       01 theme-asset-found-flag       pic x value 'N'.
+           88 theme-asset-found        value 'Y'.
