@@ -0,0 +1,14 @@
+       process-control.
+      *    pausing (SDL_SCANCODE_P) is a discrete keydown toggle
+      *    handled in game-event.cpy, not a held-key state polled
+      *    here -- mode-paused freezes the round in place because
+      *    this and end-step both gate on mode-playing.
+           if mode-playing
+               if key-left-pressed
+                   compute player-dst-rect-x = player-dst-rect-x - 4
+               end-if
+               if key-right-pressed
+                   compute player-dst-rect-x = player-dst-rect-x + 4
+               end-if
+           end-if
+           .
