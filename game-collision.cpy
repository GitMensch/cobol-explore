@@ -0,0 +1,23 @@
+       apply-player-motion.
+      *    drives player-dst-rect-y each frame so collision-check is
+      *    actually reachable -- previously nothing ever moved the
+      *    player vertically and the fall/rise flags went untested.
+           if step-frame-fall
+               compute player-dst-rect-y =
+                   player-dst-rect-y + player-fall-speed-px
+           else
+               compute player-dst-rect-y =
+                   player-dst-rect-y - player-fall-speed-px
+               if player-dst-rect-y < 0
+                   move zero to player-dst-rect-y
+                   set step-frame-fall to true
+               end-if
+           end-if
+           .
+
+       collision-check.
+           if player-dst-rect-y + player-dst-rect-h >= win-h
+               set mode-gameover to true
+               set end-reason-fall to true
+           end-if
+           .
