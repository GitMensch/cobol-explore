@@ -0,0 +1,35 @@
+      *> Minimal GnuCOBOL bindings for the SDL2 subset this game uses.
+       01 win                          usage pointer value null.
+       01 renderer                     usage pointer value null.
+
+       01 sdl-init-video               pic 9(9) comp-5 value 32.
+       01 sdl-renderer-accelerated     pic 9(9) comp-5 value 2.
+       01 sdl-renderer-software        pic 9(9) comp-5 value 1.
+
+       01 sdl-event-quit               pic 9(9) comp-5 value 256.
+       01 sdl-event-keydown            pic 9(9) comp-5 value 768.
+       01 sdl-event-keyup              pic 9(9) comp-5 value 769.
+
+       01 sdl-scancode-escape          pic 9(9) comp-5 value 41.
+       01 sdl-scancode-space           pic 9(9) comp-5 value 44.
+       01 sdl-scancode-left            pic 9(9) comp-5 value 80.
+       01 sdl-scancode-right           pic 9(9) comp-5 value 79.
+       01 sdl-scancode-y               pic 9(9) comp-5 value 28.
+       01 sdl-scancode-n               pic 9(9) comp-5 value 17.
+       01 sdl-scancode-p               pic 9(9) comp-5 value 19.
+       01 sdl-scancode-m               pic 9(9) comp-5 value 16.
+
+       01 sdl-event-buffer             pic x(56).
+       01 sdl-event-type               redefines sdl-event-buffer
+                                        pic 9(9) comp-5.
+      *> SDL_KeyboardEvent.keysym.scancode sits 16 bytes into the
+      *> event struct, after type/timestamp/windowID/state/repeat.
+       01 sdl-event-key-buffer         redefines sdl-event-buffer.
+           05 filler                   pic x(16).
+           05 sdl-event-scancode       pic 9(9) comp-5.
+       01 sdl-event-status             pic s9(9) comp-5.
+
+       01 sdl-init-status              pic s9(9) comp-5.
+       01 sdl-last-error               pic x(256).
+       01 sdl-renderer-mode-flag       pic 9(9) comp-5.
+       01 sdl-messagebox-error         pic 9(9) comp-5 value 16.
