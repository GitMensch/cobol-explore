@@ -0,0 +1,27 @@
+      *> File-status codes and scratch fields for the game's file I/O.
+       01 hs-file-status               pic xx.
+           88 hs-file-ok               value '00'.
+           88 hs-file-not-found        value '23' '35'.
+
+       01 hs-file-is-open-flag         pic x value 'N'.
+           88 hs-file-is-open          value 'Y'.
+
+       01 hs-rel-key                   pic 9(4) comp-5.
+       78  hs-rel-today                value 1.
+       78  hs-rel-alltime               value 2.
+
+       01 hs-today-key                 pic x(8).
+       01 hs-current-day-key           pic x(8).
+       01 hs-today-score               pic 9(9) value 0.
+       01 hs-today-distance            pic 9(9) value 0.
+       01 hs-today-decimal-time        pic 9(7)v99 value 0.
+
+       01 hs-alltime-key               pic x(8) value 'ALLTIME'.
+       01 hs-alltime-score             pic 9(9) value 0.
+       01 hs-alltime-distance          pic 9(9) value 0.
+       01 hs-alltime-decimal-time      pic 9(7)v99 value 0.
+
+      *> Zero-suppressed copies for the on-screen "today/best" line --
+      *> see render-high-score in game-render.cpy.
+       01 hs-today-score-ed            pic z(8)9.
+       01 hs-alltime-score-ed          pic z(8)9.
