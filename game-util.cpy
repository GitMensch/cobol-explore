@@ -0,0 +1,26 @@
+       identification division.
+       program-id. game-util.
+
+       data division.
+       working-storage section.
+       01 ws-timestamp                 pic x(26).
+
+       linkage section.
+       01 lk-function                  pic x(8).
+       01 lk-timestamp                 pic x(26).
+
+       procedure division using lk-function lk-timestamp.
+       main.
+           evaluate lk-function
+               when 'TIMESTMP'
+                   perform stamp-now
+               when other
+                   continue
+           end-evaluate
+           goback.
+
+       stamp-now.
+           move function current-date to ws-timestamp
+           move ws-timestamp to lk-timestamp
+           .
+       end program game-util.
