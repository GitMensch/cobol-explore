@@ -0,0 +1,191 @@
+      *> Companion maintenance program for the top-10 leaderboard.
+      *> Called from game.cbl with 'UPDATE' at game-over and 'FETCH'
+      *> to populate the attract/menu screen. Run directly (with no
+      *> parameters) by operators to print the board to the console.
+       identification division.
+       program-id. leaderboard.
+
+       environment division.
+       input-output section.
+       file-control.
+           select leaderboard-file assign to "leaderboard.dat"
+               organization is relative
+               access mode is dynamic
+               relative key is lb-rel-key
+               file status is lb-file-status.
+
+       data division.
+       file section.
+       fd  leaderboard-file.
+       01 leaderboard-record.
+           05 lb-rec-score          pic 9(9).
+           05 lb-rec-distance       pic 9(9).
+           05 lb-rec-decimal-time   pic 9(7)v99.
+           05 lb-rec-when           pic x(8).
+
+       working-storage section.
+       01 lb-file-status           pic xx.
+           88 lb-file-ok           value '00'.
+       01 lb-rel-key                pic 9(4) comp-5.
+       01 lb-entry-count            pic 9(4) comp-5 value 0.
+       01 lb-idx                    pic 9(4) comp-5.
+       01 lb-insert-at               pic 9(4) comp-5.
+       01 lb-working-table.
+           05 lb-working-entry occurs 10 times indexed by lb-wk-idx.
+               10 lb-wk-score        pic 9(9).
+               10 lb-wk-distance     pic 9(9).
+               10 lb-wk-decimal-time pic 9(7)v99.
+               10 lb-wk-when         pic x(8).
+       01 lb-print-line              pic x(80).
+       01 lb-idx-display             pic 9(2).
+       01 lb-score-ed                pic z(8)9.
+       01 lb-distance-ed             pic z(8)9.
+       01 lb-time-ed                 pic z(6)9.99.
+
+       linkage section.
+       01 lk-function                pic x(8).
+       01 lk-score                   pic 9(9).
+       01 lk-distance                pic 9(9).
+       01 lk-decimal-time            pic 9(7)v99.
+       01 lk-table.
+           05 lk-entry occurs 10 times indexed by lk-idx.
+               10 lk-score-out        pic 9(9).
+               10 lk-distance-out     pic 9(9).
+               10 lk-decimal-time-out pic 9(7)v99.
+               10 lk-when-out         pic x(8).
+
+       procedure division using
+               optional lk-function
+               optional lk-score optional lk-distance
+               optional lk-decimal-time optional lk-table.
+       main.
+           perform load-table
+           evaluate lk-function
+               when 'UPDATE'
+                   perform insert-score
+                   perform save-table
+               when 'FETCH'
+                   perform copy-table-to-caller
+               when other
+                   perform print-table
+           end-evaluate
+           goback.
+
+       load-table.
+           move zero to lb-entry-count
+           open input leaderboard-file
+           if lb-file-ok
+               move 1 to lb-rel-key
+               perform until lb-rel-key > 10
+                   read leaderboard-file
+                   if lb-file-ok
+                       add 1 to lb-entry-count
+                       move lb-rec-score
+                           to lb-wk-score (lb-entry-count)
+                       move lb-rec-distance
+                           to lb-wk-distance (lb-entry-count)
+                       move lb-rec-decimal-time
+                           to lb-wk-decimal-time (lb-entry-count)
+                       move lb-rec-when
+                           to lb-wk-when (lb-entry-count)
+                   end-if
+                   add 1 to lb-rel-key
+               end-perform
+               close leaderboard-file
+           end-if
+           .
+
+       insert-score.
+           move 11 to lb-insert-at
+           perform varying lb-idx from 1 by 1
+                   until lb-idx > lb-entry-count
+               if lk-score > lb-wk-score (lb-idx)
+                   or (lk-score = lb-wk-score (lb-idx) and
+                       lk-distance > lb-wk-distance (lb-idx))
+                   or (lk-score = lb-wk-score (lb-idx) and
+                       lk-distance = lb-wk-distance (lb-idx) and
+                       lk-decimal-time > lb-wk-decimal-time (lb-idx))
+                   move lb-idx to lb-insert-at
+                   exit perform
+               end-if
+           end-perform
+           if lb-insert-at = 11 and lb-entry-count < 10
+               compute lb-insert-at = lb-entry-count + 1
+           end-if
+           if lb-insert-at <= 10
+               perform varying lb-idx from 10 by -1
+                       until lb-idx <= lb-insert-at
+                   if lb-idx <= 10 and lb-idx > 1
+                       move lb-wk-score (lb-idx - 1)
+                           to lb-wk-score (lb-idx)
+                       move lb-wk-distance (lb-idx - 1)
+                           to lb-wk-distance (lb-idx)
+                       move lb-wk-decimal-time (lb-idx - 1)
+                           to lb-wk-decimal-time (lb-idx)
+                       move lb-wk-when (lb-idx - 1)
+                           to lb-wk-when (lb-idx)
+                   end-if
+               end-perform
+               move lk-score to lb-wk-score (lb-insert-at)
+               move lk-distance to lb-wk-distance (lb-insert-at)
+               move lk-decimal-time to lb-wk-decimal-time (lb-insert-at)
+               move function current-date(1:8)
+                   to lb-wk-when (lb-insert-at)
+               if lb-entry-count < 10
+                   add 1 to lb-entry-count
+               end-if
+           end-if
+           .
+
+       save-table.
+           open output leaderboard-file
+           perform varying lb-idx from 1 by 1
+                   until lb-idx > lb-entry-count
+               move lb-idx to lb-rel-key
+               move lb-wk-score (lb-idx) to lb-rec-score
+               move lb-wk-distance (lb-idx) to lb-rec-distance
+               move lb-wk-decimal-time (lb-idx) to lb-rec-decimal-time
+               move lb-wk-when (lb-idx) to lb-rec-when
+               write leaderboard-record
+           end-perform
+           close leaderboard-file
+           .
+
+       copy-table-to-caller.
+           move zeros to lk-table
+           perform varying lb-idx from 1 by 1 until lb-idx > 10
+               if lb-idx <= lb-entry-count
+                   move lb-wk-score (lb-idx) to lk-score-out (lb-idx)
+                   move lb-wk-distance (lb-idx)
+                       to lk-distance-out (lb-idx)
+                   move lb-wk-decimal-time (lb-idx)
+                       to lk-decimal-time-out (lb-idx)
+                   move lb-wk-when (lb-idx) to lk-when-out (lb-idx)
+               end-if
+           end-perform
+           .
+
+       print-table.
+           display 'Fall Fast -- Top 10 Leaderboard'
+           perform varying lb-idx from 1 by 1
+                   until lb-idx > lb-entry-count
+               move lb-idx to lb-idx-display
+               move lb-wk-score (lb-idx) to lb-score-ed
+               move lb-wk-distance (lb-idx) to lb-distance-ed
+               move lb-wk-decimal-time (lb-idx) to lb-time-ed
+               move spaces to lb-print-line
+               string lb-idx-display delimited by size
+                   '. score=' delimited by size
+                   lb-score-ed delimited by size
+                   ' distance=' delimited by size
+                   lb-distance-ed delimited by size
+                   ' time=' delimited by size
+                   lb-time-ed delimited by size
+                   ' on ' delimited by size
+                   lb-wk-when (lb-idx) delimited by size
+                   into lb-print-line
+               end-string
+               display lb-print-line
+           end-perform
+           .
+       end program leaderboard.
