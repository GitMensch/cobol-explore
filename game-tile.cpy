@@ -0,0 +1,8 @@
+       scroll-ground.
+           add 1 to ground-row-index
+           if ground-row-index >= 4
+               move zero to ground-row-index
+           end-if
+           compute ground-src-rect-y =
+               ground-row-index * ground-native-tile-size
+           .
