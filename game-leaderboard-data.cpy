@@ -0,0 +1,15 @@
+      *> Mirrors the LINKAGE SECTION of the leaderboard maintenance
+      *> program (leaderboard.cbl) for the CALL from the main game.
+       01 lb-call-function             pic x(8).
+       01 lb-call-table.
+           05 lb-call-entry occurs 10 times indexed by lb-call-idx.
+               10 lb-call-score         pic 9(9).
+               10 lb-call-distance      pic 9(9).
+               10 lb-call-decimal-time  pic 9(7)v99.
+               10 lb-call-when          pic x(8).
+
+       01 lb-row-rank                  pic 9(2).
+       01 lb-row-text                  pic x(40).
+       01 lb-row-text-z                pic x(41) value low-value.
+       01 lb-row-y                     pic s9(9) comp-5.
+       01 lb-call-score-ed             pic z(8)9.
