@@ -0,0 +1,64 @@
+      *> Window/render resources, embedded assets and run stats.
+       01 win-w                        pic 9(9) comp-5 value 800.
+       01 win-h                        pic 9(9) comp-5 value 600.
+       01 game-w                       pic 9(9) comp-5 value 800.
+       01 game-h                       pic 9(9) comp-5 value 600.
+       01 tile-size                    pic 9(9) comp-5 value 32.
+       01 player-fall-speed-px         pic 9(9) comp-5 value 2.
+      *> the embedded/theme-pack ground atlas is baked at a fixed
+      *> 32px grid regardless of screen profile -- ground-src-rect-*
+      *> must stay pinned to this, only ground-dst-rect-* scales with
+      *> the profile's (mutable) tile-size.
+       01 ground-native-tile-size      pic 9(9) comp-5 value 32.
+
+       01 seed                         pic 9(18).
+       01 random-value                 comp-2.
+
+       01 distance                     pic 9(9).
+       01 decimal-time                 pic 9(7)v99.
+       01 score                        pic 9(9).
+
+       01 font-texture                 usage pointer.
+       01 ground-texture               usage pointer.
+       01 menu-texture                 usage pointer.
+       01 player-texture               usage pointer.
+       01 wall-texture                 usage pointer.
+
+       01 font-asset-data-size         pic 9(9) comp-5 value 0.
+       01 font-asset-data              pic x(1) value low-value.
+       01 ground-asset-data-size       pic 9(9) comp-5 value 0.
+       01 ground-asset-data            pic x(1) value low-value.
+       01 menu-asset-data-size         pic 9(9) comp-5 value 0.
+       01 menu-asset-data              pic x(1) value low-value.
+       01 player-asset-data-size       pic 9(9) comp-5 value 0.
+       01 player-asset-data            pic x(1) value low-value.
+       01 wall-asset-data-size         pic 9(9) comp-5 value 0.
+       01 wall-asset-data              pic x(1) value low-value.
+
+       01 ground-row-index             pic 9(9) comp-5.
+       01 ground-src-rect-x            pic s9(9) comp-5.
+       01 ground-src-rect-y            pic s9(9) comp-5.
+       01 ground-src-rect-w            pic s9(9) comp-5.
+       01 ground-src-rect-h            pic s9(9) comp-5.
+       01 ground-dst-rect-x            pic s9(9) comp-5.
+       01 ground-dst-rect-y            pic s9(9) comp-5.
+       01 ground-dst-rect-w            pic s9(9) comp-5.
+       01 ground-dst-rect-h            pic s9(9) comp-5.
+
+       01 menu-src-rect-x              pic s9(9) comp-5.
+       01 menu-src-rect-y              pic s9(9) comp-5.
+       01 menu-src-rect-w              pic s9(9) comp-5.
+       01 menu-src-rect-h              pic s9(9) comp-5.
+       01 menu-dst-rect-x              pic s9(9) comp-5.
+       01 menu-dst-rect-y              pic s9(9) comp-5.
+       01 menu-dst-rect-w              pic s9(9) comp-5.
+       01 menu-dst-rect-h              pic s9(9) comp-5.
+
+       01 player-src-rect-x            pic s9(9) comp-5.
+       01 player-src-rect-y            pic s9(9) comp-5.
+       01 player-src-rect-w            pic s9(9) comp-5.
+       01 player-src-rect-h            pic s9(9) comp-5.
+       01 player-dst-rect-x            pic s9(9) comp-5.
+       01 player-dst-rect-y            pic s9(9) comp-5.
+       01 player-dst-rect-w            pic s9(9) comp-5.
+       01 player-dst-rect-h            pic s9(9) comp-5.
