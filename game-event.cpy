@@ -0,0 +1,103 @@
+       poll-events.
+           move 'Y' to more-events-flag
+           perform until not more-events
+               call 'SDL_PollEvent' using
+                   by reference sdl-event-buffer
+                   returning sdl-event-status
+               end-call
+               if sdl-event-status = 0
+                   move 'N' to more-events-flag
+               else
+                   evaluate sdl-event-type
+                       when sdl-event-quit
+                           perform handle-quit-request
+                       when sdl-event-keydown
+                           perform handle-keydown
+                       when sdl-event-keyup
+                           perform handle-keyup
+                       when other
+                           continue
+                   end-evaluate
+               end-if
+           end-perform
+           .
+
+       handle-keydown.
+           evaluate sdl-event-scancode
+               when sdl-scancode-left
+                   set key-left-pressed to true
+               when sdl-scancode-right
+                   set key-right-pressed to true
+               when sdl-scancode-p
+      *            discrete toggle, not a held-key state -- pausing
+      *            freezes the round in place (process-control/
+      *            end-step both gate on mode-playing) and resumes
+      *            back into mode-playing, not the menu, so a run
+      *            survives a pause instead of being abandoned.
+                   if mode-playing
+                       set mode-paused to true
+                   else
+                       if mode-paused
+                           set mode-playing to true
+                       end-if
+                   end-if
+               when sdl-scancode-m
+                   perform toggle-sound
+               when sdl-scancode-space
+                   if mode-init or mode-menu
+                       perform init-reset
+                       move function current-date to sess-start-ts
+                       set mode-playing to true
+                   else
+      *                a game-over frame is held until the operator
+      *                acknowledges it (req: game-over must survive
+      *                at least one render before falling to menu).
+                       if mode-gameover
+                           set mode-menu to true
+                       end-if
+                   end-if
+               when sdl-scancode-y
+                   if mode-resume-prompt
+                       move function current-date to sess-start-ts
+                       move 'N' to checkpoint-resume-flag
+                       set mode-playing to true
+                   end-if
+               when sdl-scancode-n
+                   if mode-resume-prompt
+                       perform clear-checkpoint
+                       move 'N' to checkpoint-resume-flag
+                       perform init-reset
+                       set mode-init to true
+                   end-if
+               when sdl-scancode-escape
+                   perform handle-quit-request
+               when other
+                   continue
+           end-evaluate
+           .
+
+       handle-keyup.
+           evaluate sdl-event-scancode
+               when sdl-scancode-left
+                   move 'N' to key-left-down
+               when sdl-scancode-right
+                   move 'N' to key-right-down
+               when other
+                   continue
+           end-evaluate
+           .
+
+       handle-quit-request.
+      *    a deliberate quit (ESC or the window close button) is not
+      *    a power blip -- run the same session-log/high-score/
+      *    leaderboard bookkeeping as a fall (finish-round) and drop
+      *    the checkpoint, so a quit still registers a record-beating
+      *    run instead of only recording ones that end by falling, and
+      *    so the next launch starts at the menu instead of silently
+      *    resuming an abandoned run.
+           if mode-playing or mode-paused
+               set end-reason-quit to true
+               perform finish-round
+           end-if
+           set done to true
+           .
