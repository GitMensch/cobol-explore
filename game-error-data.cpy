@@ -0,0 +1,10 @@
+      *> Scratch fields for writing to ERROR-LOG.
+       01 err-file-status              pic xx.
+           88 err-file-ok              value '00'.
+       01 err-message                  pic x(80).
+
+      *> Null-terminated copies for the operator-visible SDL message
+      *> box, since startup failures happen before any window/renderer
+      *> exists to draw an on-screen message into.
+       01 err-message-z                pic x(81) value low-value.
+       01 err-title-z                  pic x(11) value low-value.
