@@ -0,0 +1,237 @@
+      *> Batch program: rolls up every cabinet's SESSION-LOG (from the
+      *> session audit trail) into one daily operations summary --
+      *> total plays, average distance, peak score/cabinet, and
+      *> uptime vs. idle time inferred from the start/end gaps.
+      *>
+      *> Cabinets to roll up are listed one per line in
+      *> session-log-list.dat as "cabinet-id,path-to-session-log",
+      *> so this program never has to touch cabinet hardware itself --
+      *> each cabinet still only ever writes its own local file.
+       identification division.
+       program-id. daily-report.
+
+       environment division.
+       input-output section.
+       file-control.
+           select cabinet-list-file assign to "session-log-list.dat"
+               organization is line sequential
+               access mode is sequential
+               file status is list-file-status.
+           select cabinet-log-file
+               assign to dynamic dyn-cabinet-log-path
+               organization is line sequential
+               access mode is sequential
+               file status is log-file-status.
+
+       data division.
+       file section.
+       fd  cabinet-list-file.
+       01 cabinet-list-record          pic x(100).
+
+       fd  cabinet-log-file.
+           copy session-log-record replacing
+               session-log-record by cabinet-log-record.
+
+       working-storage section.
+       01 list-file-status             pic xx.
+           88 list-file-ok             value '00'.
+       01 log-file-status               pic xx.
+           88 log-file-ok               value '00'.
+
+       01 dyn-cabinet-log-path          pic x(80).
+       01 wk-cabinet-id                 pic x(20).
+       01 report-date                   pic x(8).
+       01 report-date-arg               pic x(80).
+       01 today-yyyymmdd                pic 9(8).
+       01 today-days                    pic 9(9) comp-5.
+       01 yesterday-days                pic 9(9) comp-5.
+       01 yesterday-yyyymmdd            pic 9(8).
+
+       01 total-plays                   pic 9(9) value 0.
+       01 sum-distance                  pic 9(9) value 0.
+       01 avg-distance                  pic 9(9) value 0.
+       01 peak-score                    pic 9(9) value 0.
+       01 peak-cabinet-id                pic x(20) value spaces.
+       01 total-uptime-seconds          pic 9(9) value 0.
+       01 total-idle-seconds            pic 9(9) value 0.
+
+       01 cabinet-has-prior-flag        pic x value 'N'.
+           88 cabinet-has-prior         value 'Y'.
+       01 prev-end-seconds              pic 9(9) value 0.
+
+       01 more-list-records-flag        pic x value 'Y'.
+           88 more-list-records         value 'Y'.
+       01 more-log-records-flag         pic x value 'Y'.
+           88 more-log-records          value 'Y'.
+
+       01 start-seconds                 pic 9(9).
+       01 end-seconds                   pic 9(9).
+       01 gap-seconds                   pic s9(9).
+       01 duration-seconds              pic s9(9).
+
+       01 ts-input                      pic x(26).
+       01 ts-output-seconds             pic 9(9).
+       01 ts-hh                         pic 9(2).
+       01 ts-mm                         pic 9(2).
+       01 ts-ss                         pic 9(2).
+
+       01 report-line                   pic x(72).
+       01 avg-distance-d                pic z(8)9.
+       01 peak-score-d                  pic z(8)9.
+       01 total-plays-d                 pic z(8)9.
+       01 total-uptime-d                pic z(8)9.
+       01 total-idle-d                  pic z(8)9.
+
+       procedure division.
+       main.
+      *    run each morning to roll up *yesterday's* plays -- run with
+      *    no argument this defaults to yesterday since today's
+      *    SESSION-LOG entries won't exist yet that early; pass an
+      *    explicit yyyymmdd to roll up any other day.
+           accept report-date-arg from command-line
+           if report-date-arg = spaces
+               perform compute-yesterday
+               move yesterday-yyyymmdd to report-date
+           else
+               move report-date-arg (1:8) to report-date
+           end-if
+           perform process-cabinets
+           perform compute-averages
+           perform print-report
+           goback
+           .
+
+       compute-yesterday.
+           move function current-date(1:8) to today-yyyymmdd
+           compute today-days = function integer-of-date(today-yyyymmdd)
+           compute yesterday-days = today-days - 1
+           compute yesterday-yyyymmdd =
+               function date-of-integer(yesterday-days)
+           .
+
+       process-cabinets.
+           open input cabinet-list-file
+           if list-file-ok
+               move 'Y' to more-list-records-flag
+               perform until not more-list-records
+                   read cabinet-list-file
+                       at end
+                           move 'N' to more-list-records-flag
+                       not at end
+                           perform process-one-cabinet
+                   end-read
+               end-perform
+               close cabinet-list-file
+           end-if
+           .
+
+       process-one-cabinet.
+      *    UNSTRING leaves a receiving field untouched when the
+      *    record has no comma -- clear both first so a blank/
+      *    malformed line can't silently reuse the previous
+      *    iteration's cabinet-id/log-path and double-count it.
+           move spaces to wk-cabinet-id dyn-cabinet-log-path
+           unstring cabinet-list-record delimited by ','
+               into wk-cabinet-id dyn-cabinet-log-path
+           end-unstring
+           move 'N' to cabinet-has-prior-flag
+           if dyn-cabinet-log-path = spaces
+               exit paragraph
+           end-if
+           open input cabinet-log-file
+           if log-file-ok
+               move 'Y' to more-log-records-flag
+               perform until not more-log-records
+                   read cabinet-log-file
+                       at end
+                           move 'N' to more-log-records-flag
+                       not at end
+                           perform process-one-session
+                   end-read
+               end-perform
+               close cabinet-log-file
+           end-if
+           .
+
+       process-one-session.
+           if sess-rec-start-ts (1:8) = report-date
+               move sess-rec-start-ts to ts-input
+               perform timestamp-to-seconds
+               move ts-output-seconds to start-seconds
+               move sess-rec-end-ts to ts-input
+               perform timestamp-to-seconds
+               move ts-output-seconds to end-seconds
+               add 1 to total-plays
+               add sess-rec-distance to sum-distance
+               if sess-rec-score > peak-score
+                   move sess-rec-score to peak-score
+                   move wk-cabinet-id to peak-cabinet-id
+               end-if
+               compute duration-seconds = end-seconds - start-seconds
+               if duration-seconds >= 0
+                   add duration-seconds to total-uptime-seconds
+               end-if
+               if cabinet-has-prior
+                   compute gap-seconds =
+                       start-seconds - prev-end-seconds
+                   if gap-seconds > 0
+                       add gap-seconds to total-idle-seconds
+                   end-if
+               end-if
+               move end-seconds to prev-end-seconds
+               set cabinet-has-prior to true
+           end-if
+           .
+
+       timestamp-to-seconds.
+           move ts-input (9:2) to ts-hh
+           move ts-input (11:2) to ts-mm
+           move ts-input (13:2) to ts-ss
+           compute ts-output-seconds =
+               ts-hh * 3600 + ts-mm * 60 + ts-ss
+           .
+
+       compute-averages.
+           if total-plays > 0
+               compute avg-distance = sum-distance / total-plays
+           end-if
+           .
+
+       print-report.
+           move total-plays to total-plays-d
+           move avg-distance to avg-distance-d
+           move peak-score to peak-score-d
+           move total-uptime-seconds to total-uptime-d
+           move total-idle-seconds to total-idle-d
+           display 'Daily operations summary for ' report-date
+           move spaces to report-line
+           string 'Total plays: ' delimited by size
+               total-plays-d delimited by size
+               into report-line
+           end-string
+           display report-line
+           move spaces to report-line
+           string 'Average distance: ' delimited by size
+               avg-distance-d delimited by size
+               into report-line
+           end-string
+           display report-line
+           move spaces to report-line
+           string 'Peak score: ' delimited by size
+               peak-score-d delimited by size
+               ' (cabinet ' delimited by size
+               function trim(peak-cabinet-id) delimited by size
+               ')' delimited by size
+               into report-line
+           end-string
+           display report-line
+           move spaces to report-line
+           string 'Uptime seconds: ' delimited by size
+               total-uptime-d delimited by size
+               '  Idle seconds: ' delimited by size
+               total-idle-d delimited by size
+               into report-line
+           end-string
+           display report-line
+           .
+       end program daily-report.
