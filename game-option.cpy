@@ -0,0 +1,26 @@
+       apply-screen-profile.
+           move 1 to screen-profile-idx
+           search screen-profile-entry
+               at end
+                   move 1 to screen-profile-idx
+               when sp-name (screen-profile-idx) = screen-profile
+                   continue
+           end-search
+           move sp-tile-size (screen-profile-idx) to tile-size
+           move sp-scale-percent (screen-profile-idx)
+               to player-scale-percent
+           if not cfg-explicit-resolution
+               move sp-win-w (screen-profile-idx) to win-w
+               move sp-win-h (screen-profile-idx) to win-h
+           end-if
+           move win-w to game-w
+           move win-h to game-h
+           .
+
+       toggle-sound.
+           if sound-is-enabled
+               move 'N' to sound-enabled
+           else
+               move 'Y' to sound-enabled
+           end-if
+           .
