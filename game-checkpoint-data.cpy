@@ -0,0 +1,17 @@
+      *> Pause/resume checkpoint scratch fields.
+       01 chk-file-status              pic xx.
+           88 chk-file-ok              value '00'.
+
+       01 checkpoint-resume-flag       pic x value 'N'.
+           88 checkpoint-resume        value 'Y'.
+
+       01 chk-frame-counter            pic 9(9) comp-5 value 0.
+       78  chk-write-interval-frames   value 60.
+
+       01 chk-distance                 pic 9(9).
+       01 chk-decimal-time             pic 9(7)v99.
+       01 chk-score                    pic 9(9).
+       01 chk-ground-row               pic 9(9).
+       01 chk-ground-src-y             pic s9(9).
+       01 chk-player-x                 pic s9(9).
+       01 chk-player-y                 pic s9(9).
